@@ -0,0 +1,162 @@
+      *
+      * Batch_Inventory_Update - applies a day's worth of quantity
+      * and price changes to Inventory-File in a single unattended
+      * pass, reading a transaction file instead of the interactive
+      * Shop_Inventory menu. Each transaction is BT-ITEM-NO,
+      * BT-ACTION ("Q" quantity or "P" price), and BT-AMOUNT. Every
+      * applied change is logged the same way the interactive menu
+      * logs its changes.
+      *
+       >> Source Format Free
+       IDENTIFICATION DIVISION.
+       Program-ID. Batch_Inventory_Update.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           Select Inventory-File Assign To "inventory.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ITEM-NO
+               FILE STATUS IS WS-INV-STATUS.
+
+           Select Batch-Transaction-File Assign To "batchtxn.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BT-STATUS.
+
+           Select Transaction-Log-File Assign To "invtxnlog.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TXN-STATUS.
+
+           Select Price-History-File Assign To "pricehist.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PH-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD Inventory-File.
+       COPY "INVREC.CPY".
+
+       FD Batch-Transaction-File.
+       COPY "BATCHTXN.CPY".
+
+       FD Transaction-Log-File.
+       COPY "TXNLOG.CPY".
+
+       FD Price-History-File.
+       COPY "PRICEHIST.CPY".
+
+       WORKING-STORAGE SECTION.
+       01 WS-INV-STATUS   PIC XX.
+       01 WS-BT-STATUS    PIC XX.
+       01 WS-TXN-STATUS   PIC XX.
+       01 WS-PH-STATUS    PIC XX.
+
+       01 WS-EOF-SWITCH   PIC X VALUE "N".
+           88 END-OF-FILE     VALUE "Y".
+
+       01 WS-OLD-QUANTITY PIC 9(5).
+       01 WS-OLD-PRICE    PIC 9(5)V99.
+       01 WS-LOG-DATE     PIC X(8).
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           OPEN INPUT Batch-Transaction-File.
+           IF WS-BT-STATUS = "35"
+              DISPLAY "Batch transaction file not found."
+           ELSE
+              PERFORM OPEN-INVENTORY-IO
+              PERFORM UNTIL END-OF-FILE
+                 READ Batch-Transaction-File
+                    AT END SET END-OF-FILE TO TRUE
+                    NOT AT END PERFORM APPLY-TRANSACTION
+                 END-READ
+              END-PERFORM
+              CLOSE Batch-Transaction-File
+              CLOSE Inventory-File
+           END-IF.
+           STOP RUN.
+
+       APPLY-TRANSACTION.
+           MOVE BT-ITEM-NO TO ITEM-NO.
+           READ Inventory-File
+              INVALID KEY
+                 DISPLAY "Item not found, skipping: " BT-ITEM-NO
+              NOT INVALID KEY
+                 EVALUATE BT-ACTION
+                    WHEN "Q"
+                       PERFORM APPLY-QUANTITY-TRANSACTION
+                    WHEN "P"
+                       PERFORM APPLY-PRICE-TRANSACTION
+                    WHEN OTHER
+                       DISPLAY "Unknown action code, skipping: "
+                          BT-ITEM-NO
+                 END-EVALUATE
+           END-READ.
+
+       APPLY-QUANTITY-TRANSACTION.
+           MOVE Quantity  TO WS-OLD-QUANTITY.
+           MOVE BT-AMOUNT TO Quantity.
+           REWRITE Inventory-Record
+              INVALID KEY
+                 DISPLAY "Unable to update quantity for " ITEM-NO
+              NOT INVALID KEY
+                 PERFORM LOG-QUANTITY-CHANGE
+           END-REWRITE.
+
+       APPLY-PRICE-TRANSACTION.
+           MOVE Price     TO WS-OLD-PRICE.
+           MOVE BT-AMOUNT TO Price.
+           REWRITE Inventory-Record
+              INVALID KEY
+                 DISPLAY "Unable to update price for " ITEM-NO
+              NOT INVALID KEY
+                 PERFORM LOG-PRICE-CHANGE
+           END-REWRITE.
+
+      *>----------------------------------------------------------
+      *> Shared helper - opens Inventory-File for update, creating
+      *> it first if this is the very first record on a fresh
+      *> system.
+      *>----------------------------------------------------------
+       OPEN-INVENTORY-IO.
+           OPEN I-O Inventory-File.
+           IF WS-INV-STATUS = "35"
+              OPEN OUTPUT Inventory-File
+              CLOSE Inventory-File
+              OPEN I-O Inventory-File
+           END-IF.
+
+      *>----------------------------------------------------------
+      *> Transaction log / price history writers, matching the
+      *> ones in Shop_Inventory.
+      *>----------------------------------------------------------
+       LOG-QUANTITY-CHANGE.
+           ACCEPT WS-LOG-DATE FROM DATE YYYYMMDD.
+           MOVE WS-LOG-DATE     TO TXN-DATE.
+           MOVE ITEM-NO         TO TXN-ITEM-NO.
+           MOVE "QUANTITY"      TO TXN-FIELD.
+           MOVE WS-OLD-QUANTITY TO TXN-OLD-VALUE.
+           MOVE Quantity        TO TXN-NEW-VALUE.
+           OPEN EXTEND Transaction-Log-File.
+           WRITE Transaction-Log-Record.
+           CLOSE Transaction-Log-File.
+
+       LOG-PRICE-CHANGE.
+           ACCEPT WS-LOG-DATE FROM DATE YYYYMMDD.
+           MOVE WS-LOG-DATE  TO TXN-DATE.
+           MOVE ITEM-NO      TO TXN-ITEM-NO.
+           MOVE "PRICE"      TO TXN-FIELD.
+           MOVE WS-OLD-PRICE TO TXN-OLD-VALUE.
+           MOVE Price        TO TXN-NEW-VALUE.
+           OPEN EXTEND Transaction-Log-File.
+           WRITE Transaction-Log-Record.
+           CLOSE Transaction-Log-File.
+
+           MOVE ITEM-NO      TO PH-ITEM-NO.
+           MOVE WS-OLD-PRICE TO PH-OLD-PRICE.
+           MOVE Price        TO PH-NEW-PRICE.
+           MOVE WS-LOG-DATE  TO PH-EFF-DATE.
+           OPEN EXTEND Price-History-File.
+           WRITE Price-History-Record.
+           CLOSE Price-History-File.
