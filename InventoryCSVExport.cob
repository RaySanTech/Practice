@@ -0,0 +1,79 @@
+      *
+      * Inventory_CSV_Export - reads Inventory-File and writes a
+      * comma-delimited export (ITEM-NO, Description, Quantity,
+      * Price, extended value) formatted for the accounting
+      * package's inventory asset upload. Batch, no operator
+      * prompts.
+      *
+       >> Source Format Free
+       IDENTIFICATION DIVISION.
+       Program-ID. Inventory_CSV_Export.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           Select Inventory-File Assign To "inventory.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ITEM-NO
+               FILE STATUS IS WS-INV-STATUS.
+
+           Select Inventory-CSV-File Assign To "inventory_export.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD Inventory-File.
+       COPY "INVREC.CPY".
+
+       FD Inventory-CSV-File.
+       01 Inventory-CSV-Line PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 WS-INV-STATUS     PIC XX.
+       01 WS-CSV-STATUS     PIC XX.
+
+       01 WS-EOF-SWITCH     PIC X VALUE "N".
+           88 END-OF-FILE       VALUE "Y".
+
+       01 WS-EXTENDED-VALUE PIC 9(9)V99.
+
+       01 WS-QUANTITY-EDIT  PIC ZZZZ9.
+       01 WS-PRICE-EDIT     PIC ZZZZ9.99.
+       01 WS-EXT-VALUE-EDIT PIC ZZZZZZZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           OPEN INPUT Inventory-File.
+           OPEN OUTPUT Inventory-CSV-File.
+           IF WS-INV-STATUS NOT = "35"
+              PERFORM UNTIL END-OF-FILE
+                 READ Inventory-File NEXT RECORD
+                    AT END SET END-OF-FILE TO TRUE
+                    NOT AT END PERFORM WRITE-CSV-LINE
+                 END-READ
+              END-PERFORM
+              CLOSE Inventory-File
+           END-IF.
+           CLOSE Inventory-CSV-File.
+           STOP RUN.
+
+       WRITE-CSV-LINE.
+           MOVE SPACES TO Inventory-CSV-Line.
+           COMPUTE WS-EXTENDED-VALUE = Quantity * Price.
+           MOVE Quantity          TO WS-QUANTITY-EDIT.
+           MOVE Price             TO WS-PRICE-EDIT.
+           MOVE WS-EXTENDED-VALUE TO WS-EXT-VALUE-EDIT.
+           STRING FUNCTION TRIM(ITEM-NO)          DELIMITED BY SIZE
+                  ","                             DELIMITED BY SIZE
+                  FUNCTION TRIM(Description)      DELIMITED BY SIZE
+                  ","                             DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-QUANTITY-EDIT) DELIMITED BY SIZE
+                  ","                             DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-PRICE-EDIT)    DELIMITED BY SIZE
+                  ","                             DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-EXT-VALUE-EDIT) DELIMITED BY SIZE
+              INTO Inventory-CSV-Line
+           END-STRING.
+           WRITE Inventory-CSV-Line.
