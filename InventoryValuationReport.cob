@@ -0,0 +1,91 @@
+      *
+      * Inventory_Valuation_Report - batch report that prices out the
+      * full stock file for month-end valuation. Reads straight
+      * through Inventory-File, prints ITEM-NO, Description,
+      * Quantity, Price and extended value for every item, and a
+      * grand-total valuation line at the end. No operator prompts.
+      *
+       >> Source Format Free
+       IDENTIFICATION DIVISION.
+       Program-ID. Inventory_Valuation_Report.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           Select Inventory-File Assign To "inventory.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ITEM-NO
+               FILE STATUS IS WS-INV-STATUS.
+
+           Select Valuation-Report-File Assign To "invval.rpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD Inventory-File.
+       COPY "INVREC.CPY".
+
+       FD Valuation-Report-File.
+       01 Valuation-Report-Line PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 WS-INV-STATUS      PIC XX.
+       01 WS-RPT-STATUS      PIC XX.
+
+       01 WS-EOF-SWITCH      PIC X VALUE "N".
+           88 END-OF-FILE        VALUE "Y".
+
+       01 WS-EXTENDED-VALUE  PIC 9(9)V99.
+       01 WS-GRAND-TOTAL     PIC 9(9)V99 VALUE ZEROS.
+
+       01 WS-DETAIL-LINE.
+           05 WS-D-ITEM-NO      PIC X(10).
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 WS-D-DESCRIPTION  PIC X(50).
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 WS-D-QUANTITY     PIC ZZZZ9.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 WS-D-PRICE        PIC ZZZ,ZZ9.99.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 WS-D-EXT-VALUE    PIC ZZZ,ZZZ,ZZ9.99.
+
+       01 WS-TOTAL-LINE.
+           05 FILLER      PIC X(46)
+               VALUE "GRAND TOTAL INVENTORY VALUATION:".
+           05 WS-T-TOTAL  PIC ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           PERFORM INITIALIZE-REPORT.
+           IF WS-INV-STATUS NOT = "35"
+              PERFORM UNTIL END-OF-FILE
+                 READ Inventory-File NEXT RECORD
+                    AT END SET END-OF-FILE TO TRUE
+                    NOT AT END PERFORM PRINT-DETAIL-LINE
+                 END-READ
+              END-PERFORM
+              CLOSE Inventory-File
+           END-IF.
+           PERFORM PRINT-TOTAL-LINE.
+           CLOSE Valuation-Report-File.
+           STOP RUN.
+
+       INITIALIZE-REPORT.
+           OPEN INPUT Inventory-File.
+           OPEN OUTPUT Valuation-Report-File.
+
+       PRINT-DETAIL-LINE.
+           COMPUTE WS-EXTENDED-VALUE = Quantity * Price.
+           ADD WS-EXTENDED-VALUE TO WS-GRAND-TOTAL.
+           MOVE ITEM-NO           TO WS-D-ITEM-NO.
+           MOVE Description       TO WS-D-DESCRIPTION.
+           MOVE Quantity          TO WS-D-QUANTITY.
+           MOVE Price             TO WS-D-PRICE.
+           MOVE WS-EXTENDED-VALUE TO WS-D-EXT-VALUE.
+           WRITE Valuation-Report-Line FROM WS-DETAIL-LINE.
+
+       PRINT-TOTAL-LINE.
+           MOVE WS-GRAND-TOTAL TO WS-T-TOTAL.
+           WRITE Valuation-Report-Line FROM WS-TOTAL-LINE.
