@@ -0,0 +1,108 @@
+      *
+      * Low_Stock_Report - batch exception report listing every item
+      * whose Quantity has fallen below its reorder point, so items
+      * running low don't get missed paging through the full listing.
+      * The reorder point comes from Reorder-File when a record for
+      * the item exists, otherwise the default reorder point below
+      * is used.
+      *
+       >> Source Format Free
+       IDENTIFICATION DIVISION.
+       Program-ID. Low_Stock_Report.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           Select Inventory-File Assign To "inventory.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ITEM-NO
+               FILE STATUS IS WS-INV-STATUS.
+
+           Select Reorder-File Assign To "reorder.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RO-ITEM-NO
+               FILE STATUS IS WS-RO-STATUS.
+
+           Select Low-Stock-Report-File Assign To "lowstock.rpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD Inventory-File.
+       COPY "INVREC.CPY".
+
+       FD Reorder-File.
+       COPY "REORDER.CPY".
+
+       FD Low-Stock-Report-File.
+       01 Low-Stock-Report-Line PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 WS-INV-STATUS   PIC XX.
+       01 WS-RO-STATUS    PIC XX.
+       01 WS-RPT-STATUS   PIC XX.
+
+       01 WS-EOF-SWITCH   PIC X VALUE "N".
+           88 END-OF-FILE     VALUE "Y".
+
+       01 WS-RO-FILE-SWITCH PIC X VALUE "N".
+           88 REORDER-FILE-AVAILABLE VALUE "Y".
+
+       01 WS-DEFAULT-REORDER-POINT   PIC 9(05) VALUE 10.
+       01 WS-EFFECTIVE-REORDER-POINT PIC 9(05).
+
+       01 WS-DETAIL-LINE.
+           05 WS-D-ITEM-NO      PIC X(10).
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 WS-D-DESCRIPTION  PIC X(50).
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 WS-D-QUANTITY     PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           PERFORM INITIALIZE-REPORT.
+           IF WS-INV-STATUS NOT = "35"
+              PERFORM UNTIL END-OF-FILE
+                 READ Inventory-File NEXT RECORD
+                    AT END SET END-OF-FILE TO TRUE
+                    NOT AT END PERFORM CHECK-REORDER-POINT
+                 END-READ
+              END-PERFORM
+              CLOSE Inventory-File
+           END-IF.
+           IF REORDER-FILE-AVAILABLE
+              CLOSE Reorder-File
+           END-IF.
+           CLOSE Low-Stock-Report-File.
+           STOP RUN.
+
+       INITIALIZE-REPORT.
+           OPEN INPUT Inventory-File.
+           OPEN INPUT Reorder-File.
+           IF WS-RO-STATUS = "00"
+              SET REORDER-FILE-AVAILABLE TO TRUE
+           END-IF.
+           OPEN OUTPUT Low-Stock-Report-File.
+
+       CHECK-REORDER-POINT.
+           MOVE WS-DEFAULT-REORDER-POINT TO WS-EFFECTIVE-REORDER-POINT.
+           IF REORDER-FILE-AVAILABLE
+              MOVE ITEM-NO TO RO-ITEM-NO
+              READ Reorder-File
+                 INVALID KEY CONTINUE
+                 NOT INVALID KEY
+                    MOVE RO-REORDER-POINT TO WS-EFFECTIVE-REORDER-POINT
+              END-READ
+           END-IF.
+           IF Quantity < WS-EFFECTIVE-REORDER-POINT
+              PERFORM PRINT-LOW-STOCK-LINE
+           END-IF.
+
+       PRINT-LOW-STOCK-LINE.
+           MOVE ITEM-NO     TO WS-D-ITEM-NO.
+           MOVE Description TO WS-D-DESCRIPTION.
+           MOVE Quantity    TO WS-D-QUANTITY.
+           WRITE Low-Stock-Report-Line FROM WS-DETAIL-LINE.
