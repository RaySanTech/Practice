@@ -0,0 +1,90 @@
+      *
+      * Sales_Order_Total - counter-side order total calculator. The
+      * clerk rings up one item at a time by ITEM-NO and quantity,
+      * priced straight from Inventory-File, until the order is
+      * totaled out.
+      *
+       >> Source Format Free
+       IDENTIFICATION DIVISION.
+       Program-ID. Sales_Order_Total.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           Select Inventory-File Assign To "inventory.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ITEM-NO
+               FILE STATUS IS WS-INV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD Inventory-File.
+       COPY "INVREC.CPY".
+
+       WORKING-STORAGE SECTION.
+       01 WS-INV-STATUS     PIC XX.
+
+       01 WS-ACTION         PIC X(8).
+       01 WS-ITEM-NO-ENTRY  PIC X(10).
+       01 WS-QUANTITY-SOLD  PIC 9(5).
+       01 WS-LINE-TOTAL     PIC 9(9)V99.
+       01 WS-ORDER-TOTAL    PIC 9(9)V99 VALUE ZEROS.
+
+       01 WS-DONE-SWITCH    PIC X VALUE "N".
+           88 ORDER-DONE        VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           OPEN INPUT Inventory-File.
+           IF WS-INV-STATUS = "35"
+              DISPLAY "No inventory items."
+           ELSE
+              PERFORM UNTIL ORDER-DONE
+                 PERFORM PROMPT-FOR-ACTION
+              END-PERFORM
+              DISPLAY "Order grand total: " WS-ORDER-TOTAL
+           END-IF.
+           CLOSE Inventory-File.
+           STOP RUN.
+
+       PROMPT-FOR-ACTION.
+           DISPLAY "Ring up item, or Total the order?".
+           DISPLAY "Enter A(dd) or T(otal):".
+           ACCEPT WS-ACTION.
+           EVALUATE WS-ACTION
+              WHEN "A"
+                 PERFORM RING-UP-ITEM
+              WHEN "a"
+                 PERFORM RING-UP-ITEM
+              WHEN "Add"
+                 PERFORM RING-UP-ITEM
+              WHEN "add"
+                 PERFORM RING-UP-ITEM
+              WHEN "T"
+                 SET ORDER-DONE TO TRUE
+              WHEN "t"
+                 SET ORDER-DONE TO TRUE
+              WHEN "Total"
+                 SET ORDER-DONE TO TRUE
+              WHEN "total"
+                 SET ORDER-DONE TO TRUE
+              WHEN OTHER
+                 DISPLAY "Invalid entry, enter A or T."
+           END-EVALUATE.
+
+       RING-UP-ITEM.
+           DISPLAY "Enter item number:".
+           ACCEPT WS-ITEM-NO-ENTRY.
+           MOVE WS-ITEM-NO-ENTRY TO ITEM-NO.
+           READ Inventory-File
+              INVALID KEY
+                 DISPLAY "Item not found."
+              NOT INVALID KEY
+                 DISPLAY "Enter quantity:"
+                 ACCEPT WS-QUANTITY-SOLD
+                 COMPUTE WS-LINE-TOTAL = Price * WS-QUANTITY-SOLD
+                 ADD WS-LINE-TOTAL TO WS-ORDER-TOTAL
+                 DISPLAY ITEM-NO, " ", Description, " x ",
+                    WS-QUANTITY-SOLD, " = ", WS-LINE-TOTAL
+           END-READ.
