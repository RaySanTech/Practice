@@ -1,27 +1,87 @@
+      *
+      * Shop_Inventory - counter menu for the shop's inventory file.
+      *
+      * Modification history:
+      *   Inventory-File converted to an indexed file keyed on
+      *   ITEM-NO so adding an item no longer truncates the rest of
+      *   the stock file. Change quantity / change price options
+      *   built out. Item search now does a real keyed lookup instead
+      *   of stopping the whole program on the first record read, and
+      *   add uses that same lookup to reject a duplicate ITEM-NO
+      *   instead of silently overwriting the existing item. Every
+      *   add, quantity change, and price change is now appended to
+      *   the transaction log. Price changes also write an
+      *   effective-dated price-history row, and a new menu option
+      *   looks up what an item's price was as of a given date.
+      *
        >> Source Format Free
        IDENTIFICATION DIVISION.
        Program-ID. Shop_Inventory.
-       
-       ENVIRONMENT DIVISION. 
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
-           Select Inventory-File Assign To "inventory.dat".
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION. 
-       FILE SECTION. 
-       FD Inventory-File
-       01 Inventory-Record.
-           05 ITEM-NO     PIC X(10).
-           05 Description PIC X(50).
-           05 Quantity    PIC 9(5).
-           05 Price       PIC 9(5)v99.
-       WORKING-STORAGE SECTION. 
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           Select Inventory-File Assign To "inventory.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ITEM-NO
+               FILE STATUS IS WS-INV-STATUS.
+
+           Select Transaction-Log-File Assign To "invtxnlog.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TXN-STATUS.
+
+           Select Price-History-File Assign To "pricehist.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PH-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD Inventory-File.
+       COPY "INVREC.CPY".
+
+       FD Transaction-Log-File.
+       COPY "TXNLOG.CPY".
+
+       FD Price-History-File.
+       COPY "PRICEHIST.CPY".
+
+       WORKING-STORAGE SECTION.
        01 Choice          PIC X.
        01 ITEM-NO-SEARCH  PIC X(10).
        01 QUANTITY-CHANGE PIC 9(5).
        01 PRICE-CHANGE    PIC 9(5)V99.
 
+       01 WS-INV-STATUS   PIC XX.
+       01 WS-TXN-STATUS   PIC XX.
+       01 WS-PH-STATUS    PIC XX.
+       01 WS-EOF-SWITCH   PIC X VALUE "N".
+           88 END-OF-FILE      VALUE "Y".
+
+       01 WS-FOUND-SWITCH PIC X VALUE "N".
+           88 ITEM-FOUND       VALUE "Y".
+           88 ITEM-NOT-FOUND   VALUE "N".
+
+       01 WS-OLD-QUANTITY PIC 9(5).
+       01 WS-OLD-PRICE    PIC 9(5)V99.
+       01 WS-LOG-DATE     PIC X(8).
+
+       01 WS-AS-OF-DATE     PIC X(8).
+       01 WS-BEST-PRICE     PIC 9(5)V99.
+       01 WS-BEST-DATE      PIC X(8) VALUE LOW-VALUES.
+       01 WS-OLDEST-DATE    PIC X(8).
+       01 WS-OLDEST-PRICE   PIC 9(5)V99.
+
+       01 WS-PH-EOF-SWITCH  PIC X VALUE "N".
+           88 PH-END-OF-FILE   VALUE "Y".
+
+       01 WS-PH-FOUND-SWITCH PIC X VALUE "N".
+           88 PH-FOUND         VALUE "Y".
+           88 PH-NOT-FOUND     VALUE "N".
+
+       01 WS-PH-HISTORY-SWITCH PIC X VALUE "N".
+           88 PH-HISTORY-EXISTS   VALUE "Y".
+
        PROCEDURE DIVISION.
        MAIN-LOOP.
            DISPLAY "1. List inventory".
@@ -30,47 +90,262 @@
            DISPLAY "4. Change quantity".
            DISPLAY "5. Change price".
            DISPLAY "6. Exit".
+           DISPLAY "7. View price history".
            DISPLAY "Eneter your choice:".
            ACCEPT CHOICE.
 
            IF CHOICE = "1" THEN
-              OPEN INPUT Inventory-File 
-              READ Inventory-File 
-              AT END DISPLAY "No inventory items."
-              END-READ
-              PERFORM UNTIL EXIT 
-                 DISPLAY ITEM-NO, DESCRIPTION, QUANTITY, PRICE-CHANGE 
-                 READ Inventory-File 
-                 AT END DISPLAY "No inventory items."
-                 END-READ
-                END-PERFORM
-                CLOSE Inventory-File 
-               END-IF.
-               
+              MOVE "N" TO WS-EOF-SWITCH
+              OPEN INPUT Inventory-File
+              IF WS-INV-STATUS = "35"
+                 DISPLAY "No inventory items."
+              ELSE
+                 PERFORM UNTIL END-OF-FILE
+                    READ Inventory-File NEXT RECORD
+                       AT END SET END-OF-FILE TO TRUE
+                       NOT AT END
+                          DISPLAY ITEM-NO, " ", Description, " ",
+                             Quantity, " ", Price
+                    END-READ
+                 END-PERFORM
+                 CLOSE Inventory-File
+              END-IF
+           END-IF.
+
            IF CHOICE = "2" THEN
-                 DISPLAY "Enter item number:".
-                 ACCEPT ITEM-NO. 
-                 DISPLAY "Enter description:".
-                 ACCEPT Description.
-                 DISPLAY "Enter quantity:".
-                 ACCEPT QUANTITY.
-                 DISPLAY "Enter price:".
-                 ACCEPT PRICE.
-                 OPEN OUTPUT Inventory-File.
-                 WRITE IVENTORY-RECORD.
-                 CLOSE INVENTORY-FILE.
-                END-IF. 
+                 DISPLAY "Enter item number:"
+                 ACCEPT ITEM-NO-SEARCH
+                 PERFORM FIND-ITEM
+                 IF ITEM-FOUND
+                    DISPLAY "Item number already exists. Add rejected."
+                 ELSE
+                    MOVE ITEM-NO-SEARCH TO ITEM-NO
+                    DISPLAY "Enter description:"
+                    ACCEPT Description
+                    DISPLAY "Enter quantity:"
+                    ACCEPT QUANTITY
+                    DISPLAY "Enter price:"
+                    ACCEPT PRICE
+                    PERFORM OPEN-INVENTORY-IO
+                    WRITE Inventory-Record
+                       INVALID KEY
+                          DISPLAY "Unable to add item, duplicate key."
+                       NOT INVALID KEY
+                          PERFORM LOG-ADD-TRANSACTION
+                    END-WRITE
+                    CLOSE Inventory-File
+                 END-IF
+                END-IF.
 
            IF CHOICE = "3" THEN
-                 DISPLAY "Enter item number to search for:".
-                 ACCEPT ITEM-NO-SEARCH.
-                 OPEN INPUT INVENTORY-FILE.
-                 READ INVENTORY-FILE.
-                 AT END DISPLAY "Item name".
-                 END-IF.
-                 STOP RUN.
-                 EXIT.
+                 DISPLAY "Enter item number to search for:"
+                 ACCEPT ITEM-NO-SEARCH
+                 PERFORM FIND-ITEM
+                 IF ITEM-FOUND
+                    DISPLAY ITEM-NO, " ", Description, " ",
+                       Quantity, " ", Price
+                 ELSE
+                    DISPLAY "Item not found."
+                 END-IF
+                END-IF.
+
+           IF CHOICE = "4" THEN
+              DISPLAY "Enter item number to change:"
+              ACCEPT ITEM-NO-SEARCH
+              MOVE ITEM-NO-SEARCH TO ITEM-NO
+              PERFORM OPEN-INVENTORY-IO
+              READ Inventory-File
+                 INVALID KEY
+                    DISPLAY "Item not found."
+                 NOT INVALID KEY
+                    MOVE Quantity TO WS-OLD-QUANTITY
+                    DISPLAY "Enter new quantity:"
+                    ACCEPT QUANTITY-CHANGE
+                    MOVE QUANTITY-CHANGE TO Quantity
+                    REWRITE Inventory-Record
+                       INVALID KEY
+                          DISPLAY "Unable to update item."
+                       NOT INVALID KEY
+                          PERFORM LOG-QUANTITY-CHANGE
+                    END-REWRITE
+              END-READ
+              CLOSE Inventory-File
+           END-IF.
 
+           IF CHOICE = "5" THEN
+              DISPLAY "Enter item number to change:"
+              ACCEPT ITEM-NO-SEARCH
+              MOVE ITEM-NO-SEARCH TO ITEM-NO
+              PERFORM OPEN-INVENTORY-IO
+              READ Inventory-File
+                 INVALID KEY
+                    DISPLAY "Item not found."
+                 NOT INVALID KEY
+                    MOVE Price TO WS-OLD-PRICE
+                    DISPLAY "Enter new price:"
+                    ACCEPT PRICE-CHANGE
+                    MOVE PRICE-CHANGE TO Price
+                    REWRITE Inventory-Record
+                       INVALID KEY
+                          DISPLAY "Unable to update item."
+                       NOT INVALID KEY
+                          PERFORM LOG-PRICE-CHANGE
+                    END-REWRITE
+              END-READ
+              CLOSE Inventory-File
+           END-IF.
+
+           IF CHOICE = "7" THEN
+              PERFORM VIEW-PRICE-HISTORY
+           END-IF.
 
+           STOP RUN.
+
+      *>----------------------------------------------------------
+      *> Shared helper - looks up ITEM-NO-SEARCH on Inventory-File
+      *> and leaves ITEM-FOUND / ITEM-NOT-FOUND set. When found,
+      *> the matching record is left in Inventory-Record. Used by
+      *> both the search option and the add option, so an add can
+      *> never silently create a duplicate ITEM-NO.
+      *>----------------------------------------------------------
+       FIND-ITEM.
+           SET ITEM-NOT-FOUND TO TRUE.
+           MOVE ITEM-NO-SEARCH TO ITEM-NO.
+           OPEN INPUT Inventory-File.
+           IF WS-INV-STATUS NOT = "35"
+              READ Inventory-File
+                 INVALID KEY SET ITEM-NOT-FOUND TO TRUE
+                 NOT INVALID KEY SET ITEM-FOUND TO TRUE
+              END-READ
+              CLOSE Inventory-File
+           END-IF.
 
+      *>----------------------------------------------------------
+      *> Shared helper - opens Inventory-File for update, creating
+      *> it first if this is the very first record on a fresh
+      *> system.
+      *>----------------------------------------------------------
+       OPEN-INVENTORY-IO.
+           OPEN I-O Inventory-File.
+           IF WS-INV-STATUS = "35"
+              OPEN OUTPUT Inventory-File
+              CLOSE Inventory-File
+              OPEN I-O Inventory-File
+           END-IF.
+
+      *>----------------------------------------------------------
+      *> Transaction log writers - one row per add, quantity
+      *> change, or price change applied to Inventory-File.
+      *>----------------------------------------------------------
+       LOG-ADD-TRANSACTION.
+           ACCEPT WS-LOG-DATE FROM DATE YYYYMMDD.
+           MOVE WS-LOG-DATE TO TXN-DATE.
+           MOVE ITEM-NO     TO TXN-ITEM-NO.
+           MOVE "ADD"       TO TXN-FIELD.
+           MOVE ZEROS       TO TXN-OLD-VALUE.
+           MOVE Price       TO TXN-NEW-VALUE.
+           OPEN EXTEND Transaction-Log-File.
+           WRITE Transaction-Log-Record.
+           CLOSE Transaction-Log-File.
+
+           MOVE WS-LOG-DATE TO TXN-DATE.
+           MOVE ITEM-NO     TO TXN-ITEM-NO.
+           MOVE "QUANTITY"  TO TXN-FIELD.
+           MOVE ZEROS       TO TXN-OLD-VALUE.
+           MOVE Quantity    TO TXN-NEW-VALUE.
+           OPEN EXTEND Transaction-Log-File.
+           WRITE Transaction-Log-Record.
+           CLOSE Transaction-Log-File.
+
+       LOG-QUANTITY-CHANGE.
+           ACCEPT WS-LOG-DATE FROM DATE YYYYMMDD.
+           MOVE WS-LOG-DATE     TO TXN-DATE.
+           MOVE ITEM-NO         TO TXN-ITEM-NO.
+           MOVE "QUANTITY"      TO TXN-FIELD.
+           MOVE WS-OLD-QUANTITY TO TXN-OLD-VALUE.
+           MOVE Quantity        TO TXN-NEW-VALUE.
+           OPEN EXTEND Transaction-Log-File.
+           WRITE Transaction-Log-Record.
+           CLOSE Transaction-Log-File.
+
+       LOG-PRICE-CHANGE.
+           ACCEPT WS-LOG-DATE FROM DATE YYYYMMDD.
+           MOVE WS-LOG-DATE  TO TXN-DATE.
+           MOVE ITEM-NO      TO TXN-ITEM-NO.
+           MOVE "PRICE"      TO TXN-FIELD.
+           MOVE WS-OLD-PRICE TO TXN-OLD-VALUE.
+           MOVE Price        TO TXN-NEW-VALUE.
+           OPEN EXTEND Transaction-Log-File.
+           WRITE Transaction-Log-Record.
+           CLOSE Transaction-Log-File.
+
+           MOVE ITEM-NO      TO PH-ITEM-NO.
+           MOVE WS-OLD-PRICE TO PH-OLD-PRICE.
+           MOVE Price        TO PH-NEW-PRICE.
+           MOVE WS-LOG-DATE  TO PH-EFF-DATE.
+           OPEN EXTEND Price-History-File.
+           WRITE Price-History-Record.
+           CLOSE Price-History-File.
+
+      *>----------------------------------------------------------
+      *> Looks up what an item's price was as of a given date by
+      *> scanning Price-History-File for the record with the latest
+      *> PH-EFF-DATE that is not after the requested date. If the
+      *> item has history but every row is dated after the requested
+      *> date, the price in force before the earliest change
+      *> (PH-OLD-PRICE off the oldest row) is reported. Only when the
+      *> item has no price history at all does the current Price on
+      *> Inventory-File apply - the item has never been repriced.
+      *>----------------------------------------------------------
+       VIEW-PRICE-HISTORY.
+           DISPLAY "Enter item number:".
+           ACCEPT ITEM-NO-SEARCH.
+           DISPLAY "Enter as-of date (YYYYMMDD):".
+           ACCEPT WS-AS-OF-DATE.
+           SET PH-NOT-FOUND TO TRUE.
+           MOVE "N" TO WS-PH-HISTORY-SWITCH.
+           MOVE LOW-VALUES  TO WS-BEST-DATE.
+           MOVE HIGH-VALUES TO WS-OLDEST-DATE.
+           OPEN INPUT Price-History-File.
+           IF WS-PH-STATUS NOT = "35"
+              MOVE "N" TO WS-PH-EOF-SWITCH
+              PERFORM UNTIL PH-END-OF-FILE
+                 READ Price-History-File
+                    AT END SET PH-END-OF-FILE TO TRUE
+                    NOT AT END PERFORM CHECK-PRICE-HISTORY-RECORD
+                 END-READ
+              END-PERFORM
+              CLOSE Price-History-File
+           END-IF.
+           IF PH-FOUND
+              DISPLAY ITEM-NO-SEARCH, " price as of ", WS-AS-OF-DATE,
+                 " was ", WS-BEST-PRICE
+           ELSE
+              IF PH-HISTORY-EXISTS
+                 DISPLAY ITEM-NO-SEARCH, " price as of ", WS-AS-OF-DATE,
+                    " was ", WS-OLDEST-PRICE
+              ELSE
+                 PERFORM FIND-ITEM
+                 IF ITEM-FOUND
+                    DISPLAY ITEM-NO-SEARCH, " price as of ",
+                       WS-AS-OF-DATE, " was ", Price
+                 ELSE
+                    DISPLAY "Item not found."
+                 END-IF
+              END-IF
+           END-IF.
 
+       CHECK-PRICE-HISTORY-RECORD.
+           IF PH-ITEM-NO = ITEM-NO-SEARCH
+              SET PH-HISTORY-EXISTS TO TRUE
+              IF PH-EFF-DATE < WS-OLDEST-DATE
+                 MOVE PH-EFF-DATE  TO WS-OLDEST-DATE
+                 MOVE PH-OLD-PRICE TO WS-OLDEST-PRICE
+              END-IF
+              IF PH-EFF-DATE NOT > WS-AS-OF-DATE
+                 AND PH-EFF-DATE >= WS-BEST-DATE
+                 MOVE PH-EFF-DATE  TO WS-BEST-DATE
+                 MOVE PH-NEW-PRICE TO WS-BEST-PRICE
+                 SET PH-FOUND TO TRUE
+              END-IF
+           END-IF.
