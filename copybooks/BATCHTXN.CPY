@@ -0,0 +1,7 @@
+      *> BATCHTXN.CPY - one requested change to Inventory-File for the
+      *> end-of-shift batch update run. BT-ACTION is "Q" to set
+      *> Quantity or "P" to set Price to BT-AMOUNT.
+       01 Batch-Transaction-Record.
+           05 BT-ITEM-NO PIC X(10).
+           05 BT-ACTION  PIC X(01).
+           05 BT-AMOUNT  PIC 9(05)V99.
