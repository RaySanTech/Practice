@@ -0,0 +1,8 @@
+      *> INVREC.CPY - shared Inventory-File record layout, used by
+      *> Shop_Inventory and all of the reporting/batch programs that
+      *> read or maintain inventory.dat.
+       01 Inventory-Record.
+           05 ITEM-NO     PIC X(10).
+           05 Description PIC X(50).
+           05 Quantity    PIC 9(5).
+           05 Price       PIC 9(5)V99.
