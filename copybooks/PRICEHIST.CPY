@@ -0,0 +1,7 @@
+      *> PRICEHIST.CPY - effective-dated price history, one row per
+      *> price change so the old price is never lost.
+       01 Price-History-Record.
+           05 PH-ITEM-NO   PIC X(10).
+           05 PH-OLD-PRICE PIC 9(05)V99.
+           05 PH-NEW-PRICE PIC 9(05)V99.
+           05 PH-EFF-DATE  PIC X(08).
