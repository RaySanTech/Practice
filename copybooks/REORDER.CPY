@@ -0,0 +1,6 @@
+      *> REORDER.CPY - optional per-item reorder point, keyed by
+      *> RO-ITEM-NO. Items with no record here fall back to the
+      *> default reorder point in the low-stock report.
+       01 Reorder-Record.
+           05 RO-ITEM-NO       PIC X(10).
+           05 RO-REORDER-POINT PIC 9(05).
