@@ -0,0 +1,9 @@
+      *> TXNLOG.CPY - Inventory-Transaction-Log record layout, one row
+      *> per add / quantity change / price change applied against
+      *> inventory.dat.
+       01 Transaction-Log-Record.
+           05 TXN-DATE      PIC X(08).
+           05 TXN-ITEM-NO   PIC X(10).
+           05 TXN-FIELD     PIC X(08).
+           05 TXN-OLD-VALUE PIC 9(07)V99.
+           05 TXN-NEW-VALUE PIC 9(07)V99.
